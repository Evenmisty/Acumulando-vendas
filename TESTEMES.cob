@@ -5,51 +5,572 @@
        SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-MASTER ASSIGN TO "SALESMF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-CHAVE
+               FILE STATUS IS WS-SM-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-CHAVE
+               FILE STATUS IS WS-CK-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-MASTER.
+       01  SALES-MASTER-RECORD.
+           05 SM-CHAVE.
+               10 SM-ANO PIC 9(04).
+               10 SM-MES PIC 9(02).
+           05 SM-ACUM PIC 9(07)V99.
+           05 SM-QTDE-LANCAMENTOS PIC 9(05).
+           05 SM-SEQ-AUDITORIA PIC 9(05).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-CHAVE.
+               10 CK-ANO PIC 9(04).
+               10 CK-MES PIC 9(02).
+           05 CK-ACUM PIC 9(07)V99.
+           05 CK-QTDE-LANCAMENTOS PIC 9(05).
+           05 CK-SEQ-AUDITORIA PIC 9(05).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-DATA PIC 9(08).
+           05 AUD-HORA PIC 9(08).
+           05 AUD-ANO PIC 9(04).
+           05 AUD-MES PIC 9(02).
+           05 AUD-SEQ PIC 9(05).
+           05 AUD-VALOR PIC S9(07)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-ANO PIC 9(04).
+           05 TR-MES PIC 9(02).
+           05 TR-VALOR PIC S9(07)V99.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05 GL-MES PIC 9(02).
+           05 GL-ANO PIC 9(04).
+           05 GL-TOTAL PIC 9(07)V99.
+           05 FILLER PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 MES PIC 9(02) OCCURS 12 TIMES.
-       77 MES-IN PIC 9(02) VALUE ZEROS.
-       77 MES-VENDAS PIC 9(07)V99 VALUE ZEROS.
-       77 ACUM PIC 9(07)V99 VALUE ZEROS.
+       01  TABELA-MESES.
+           05 MES-TOTAL PIC 9(07)V99 OCCURS 12 TIMES VALUE ZEROS.
+
+       77  MES-IN PIC 9(02) VALUE ZEROS.
+       77  ANO PIC 9(04) VALUE ZEROS.
+       77  MES-VENDAS PIC S9(07)V99 VALUE ZEROS.
+       77  ACUM PIC 9(07)V99 VALUE ZEROS.
+       77  WS-ULTIMO-VALOR PIC S9(07)V99 VALUE ZEROS.
+       77  WS-QTDE-LANCAMENTOS PIC 9(05) VALUE ZEROS.
+       77  WS-SEQ-AUDITORIA PIC 9(05) VALUE ZEROS.
+       77  WS-SENTINEL-DESFAZER PIC S9(07)V99 VALUE -1,00.
+       77  WS-LIMITE-ACUM PIC 9(07)V99 VALUE 9000000,00.
+       77  WS-TOTAL-ANUAL PIC 9(09)V99 VALUE ZEROS.
+       77  WS-TOTAL-ANO PIC 9(09)V99 VALUE ZEROS.
+       77  WS-ANO-RELATORIO PIC 9(04) VALUE ZEROS.
+       77  WS-INDICE PIC 9(02) VALUE ZEROS.
+
+       77  WS-FIM-PROGRAMA PIC X(01) VALUE 'N'.
+           88 FIM-PROGRAMA-SIM VALUE 'S'.
+       77  WS-ENTRADA-VALIDA PIC X(01) VALUE 'N'.
+           88 ENTRADA-VALIDA-SIM VALUE 'S'.
+       77  WS-TRANS-EOF PIC X(01) VALUE 'N'.
+           88 TRANS-EOF-SIM VALUE 'S'.
+       77  WS-TEM-ULTIMA-VENDA PIC X(01) VALUE 'N'.
+           88 TEM-ULTIMA-VENDA-SIM VALUE 'S'.
+       77  WS-MES-VALIDO PIC X(01) VALUE 'N'.
+           88 MES-VALIDO-SIM VALUE 'S'.
+       77  WS-VALOR-VALIDO PIC X(01) VALUE 'N'.
+           88 VALOR-VALIDO-SIM VALUE 'S'.
+       77  WS-ANO-VALIDO PIC X(01) VALUE 'N'.
+           88 ANO-VALIDO-SIM VALUE 'S'.
+       77  WS-SM-EOF PIC X(01) VALUE 'N'.
+           88 SM-EOF-SIM VALUE 'S'.
+       77  WS-PRIMEIRO-REGISTRO PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO-SIM VALUE 'S'.
+
+       77  WS-PARM PIC X(20) VALUE SPACES.
+       77  WS-MODO-BATCH PIC X(01) VALUE 'N'.
+           88 MODO-BATCH-SIM VALUE 'S'.
+
+       77  WS-SM-STATUS PIC X(02) VALUE '00'.
+       77  WS-CK-STATUS PIC X(02) VALUE '00'.
+       77  WS-AUD-STATUS PIC X(02) VALUE '00'.
+       77  WS-TR-STATUS PIC X(02) VALUE '00'.
+       77  WS-GL-STATUS PIC X(02) VALUE '00'.
+
+       77  WS-DATA-ATUAL PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-ATUAL PIC 9(08) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       PRINCIPAL.
+               PERFORM ABRIR-ARQUIVOS.
+               ACCEPT WS-PARM FROM COMMAND-LINE.
+               IF WS-PARM = 'BATCH'
+                   MOVE 'S' TO WS-MODO-BATCH
+               END-IF.
+
+               IF MODO-BATCH-SIM
+                   PERFORM PROCESSAR-LOTE
+                 ELSE
+                   PERFORM INICIAR UNTIL FIM-PROGRAMA-SIM
+               END-IF.
+
+               PERFORM SAIDA.
+
+       ABRIR-ARQUIVOS.
+               OPEN I-O SALES-MASTER.
+               IF WS-SM-STATUS = '35'
+                   OPEN OUTPUT SALES-MASTER
+                   CLOSE SALES-MASTER
+                   OPEN I-O SALES-MASTER
+               END-IF.
+               IF WS-SM-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR SALES-MASTER '
+                           WS-SM-STATUS
+               END-IF.
+
+               OPEN I-O CHECKPOINT-FILE.
+               IF WS-CK-STATUS = '35'
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+                   OPEN I-O CHECKPOINT-FILE
+               END-IF.
+               IF WS-CK-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR CHECKPOINT-FILE '
+                           WS-CK-STATUS
+               END-IF.
+
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUD-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+               IF WS-AUD-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR AUDIT-FILE '
+                           WS-AUD-STATUS
+               END-IF.
+
+       ENCERRAR-ARQUIVOS.
+               CLOSE SALES-MASTER.
+               CLOSE CHECKPOINT-FILE.
+               CLOSE AUDIT-FILE.
+
        INICIAR.
+               MOVE ZEROS TO MES-VENDAS.
+               MOVE 'N' TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-VALIDA-SIM
+                   DISPLAY '========================================'
+                   DISPLAY '== DIGITE 99 PARA ENCERRAR O PROGRAMA =='
+                   DISPLAY '========================================'
+                   DISPLAY '==      DIGITE O MES DE 1 A 12:       =='
+                   DISPLAY '========================================'
+                   ACCEPT MES-IN
+                   IF MES-IN = 99
+                       MOVE 'S' TO WS-FIM-PROGRAMA
+                       MOVE 'S' TO WS-ENTRADA-VALIDA
+                     ELSE
+                       PERFORM VALIDAR-MES
+                       IF MES-VALIDO-SIM
+                           MOVE 'S' TO WS-ENTRADA-VALIDA
+                         ELSE
+                           DISPLAY 'INSIRA UM MES VALIDO'
+                       END-IF
+                   END-IF
+               END-PERFORM.
 
-               MOVE 1 TO MES-IN.
-               MOVE 0 TO ACUM.
-               DISPLAY '========================================'.
-               DISPLAY '== DIGITE 99 PARA ENCERRAR O PROGRAMA =='.
-               DISPLAY '========================================'.
-               DISPLAY '==      DIGITE O MES DE 1 A 12:       =='.
-               DISPLAY '========================================'.
-               ACCEPT MES (MES-IN).
-
-               IF MES(MES-IN) = 99
-                   PERFORM SAIDA
-                   ELSE
-                IF MES(MES-IN) GREATER OR EQUAL 1 AND LESS OR EQUAL 12
-               DISPLAY '========================================'
-               DISPLAY '==     DIGITE O VALOR DAS VENDAS      =='
-               DISPLAY '========================================'
-               PERFORM PROCESSAR
-                  ELSE
-                      DISPLAY 'INSIRA UM MES VALIDO'
-                      PERFORM INICIAR
+               IF NOT FIM-PROGRAMA-SIM
+                   MOVE 'N' TO WS-ANO-VALIDO
+                   PERFORM UNTIL ANO-VALIDO-SIM
+                       DISPLAY '===================================='
+                       DISPLAY '==   DIGITE O ANO (AAAA):         =='
+                       DISPLAY '===================================='
+                       ACCEPT ANO
+                       PERFORM VALIDAR-ANO
+                       IF NOT ANO-VALIDO-SIM
+                           DISPLAY 'INSIRA UM ANO VALIDO'
+                       END-IF
+                   END-PERFORM
+                   MOVE ZEROS TO ACUM
+                   MOVE ZEROS TO WS-QTDE-LANCAMENTOS
+                   MOVE ZEROS TO WS-ULTIMO-VALOR
+                   MOVE 'N' TO WS-TEM-ULTIMA-VENDA
+                   PERFORM CARREGAR-MASTER
+                   PERFORM VERIFICAR-CHECKPOINT
+                   DISPLAY '========================================'
+                   DISPLAY '==     DIGITE O VALOR DAS VENDAS      =='
+                   DISPLAY '========================================'
+                   PERFORM PROCESSAR
                END-IF.
+
        PROCESSAR.
-               ACCEPT MES-VENDAS.
-               ADD MES-VENDAS TO ACUM.
+               PERFORM UNTIL MES-VENDAS = ZEROS
+                   MOVE 'N' TO WS-ENTRADA-VALIDA
+                   PERFORM UNTIL ENTRADA-VALIDA-SIM
+                     DISPLAY '========================================'
+                     DISPLAY '==     DIGITE O VALOR DAS VENDAS      =='
+                     DISPLAY '==  (0 ENCERRA MES / -1 DESFAZ ULT)   =='
+                     DISPLAY '========================================'
+                     ACCEPT MES-VENDAS
+                     EVALUATE TRUE
+                         WHEN MES-VENDAS = WS-SENTINEL-DESFAZER
+                             PERFORM DESFAZER-ULTIMA-VENDA
+                             MOVE 'S' TO WS-ENTRADA-VALIDA
+                         WHEN OTHER
+                             PERFORM VALIDAR-VALOR-VENDA
+                             IF VALOR-VALIDO-SIM
+                                 MOVE 'S' TO WS-ENTRADA-VALIDA
+                               ELSE
+                                 IF MES-VENDAS NOT NUMERIC
+                                     DISPLAY 'VALOR INVALIDO - SO'
+                                     DISPLAY 'NUMEROS'
+                                   ELSE
+                                     DISPLAY 'VALOR INVALIDO - NAO'
+                                     DISPLAY 'SAO PERMITIDOS NEGATIVOS'
+                                 END-IF
+                             END-IF
+                     END-EVALUATE
+                   END-PERFORM
 
-               IF MES-VENDAS = 0
-                   DISPLAY 'MES ' MES-IN
-                   DISPLAY 'VALOR DE VENDA ' ACUM
-                   PERFORM INICIAR
+                   IF MES-VENDAS NOT = ZEROS
+                      AND MES-VENDAS NOT = WS-SENTINEL-DESFAZER
+                       ADD MES-VENDAS TO ACUM
+                         ON SIZE ERROR
+                           DISPLAY '** VENDA REJEITADA: ACUM'
+                           DISPLAY '** EXCEDERIA O LIMITE DO CAMPO **'
+                         NOT ON SIZE ERROR
+                           ADD 1 TO WS-QTDE-LANCAMENTOS
+                           MOVE MES-VENDAS TO WS-ULTIMO-VALOR
+                           MOVE 'S' TO WS-TEM-ULTIMA-VENDA
+                           PERFORM GRAVAR-AUDITORIA
+                           PERFORM GRAVAR-MASTER
+                           IF FUNCTION MOD(WS-QTDE-LANCAMENTOS, 5) = 0
+                               PERFORM GRAVAR-CHECKPOINT
+                           END-IF
+                           IF ACUM GREATER OR EQUAL WS-LIMITE-ACUM
+                               DISPLAY '** ATENCAO: ACUM PROXIMO DO'
+                               DISPLAY '** LIMITE DO CAMPO 9(07)V99 **'
+                           END-IF
+                       END-ADD
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY 'MES ' MES-IN.
+               DISPLAY 'VALOR DE VENDA ' ACUM.
+               PERFORM GRAVAR-MASTER.
+               PERFORM EXCLUIR-CHECKPOINT.
+
+       DESFAZER-ULTIMA-VENDA.
+               IF NOT TEM-ULTIMA-VENDA-SIM
+                   DISPLAY 'NAO HA VENDA ANTERIOR PARA DESFAZER'
                  ELSE
-                     PERFORM PROCESSAR
+                   PERFORM GRAVAR-AUDITORIA-ESTORNO
+                   SUBTRACT WS-ULTIMO-VALOR FROM ACUM
+                   SUBTRACT 1 FROM WS-QTDE-LANCAMENTOS
+                   DISPLAY 'VENDA DE ' WS-ULTIMO-VALOR ' DESFEITA'
+                   DISPLAY 'NOVO ACUMULADO ' ACUM
+                   PERFORM GRAVAR-MASTER
+                   MOVE ZEROS TO WS-ULTIMO-VALOR
+                   MOVE 'N' TO WS-TEM-ULTIMA-VENDA
+               END-IF.
+
+       CARREGAR-MASTER.
+               MOVE ZEROS TO ACUM.
+               MOVE ZEROS TO WS-QTDE-LANCAMENTOS.
+               MOVE ZEROS TO WS-SEQ-AUDITORIA.
+               MOVE ANO TO SM-ANO.
+               MOVE MES-IN TO SM-MES.
+               READ SALES-MASTER KEY IS SM-CHAVE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SM-ACUM TO ACUM
+                       MOVE SM-QTDE-LANCAMENTOS TO WS-QTDE-LANCAMENTOS
+                       MOVE SM-SEQ-AUDITORIA TO WS-SEQ-AUDITORIA
+               END-READ.
+
+       GRAVAR-MASTER.
+               MOVE ANO TO SM-ANO.
+               MOVE MES-IN TO SM-MES.
+               READ SALES-MASTER KEY IS SM-CHAVE
+                   INVALID KEY
+                       MOVE ACUM TO SM-ACUM
+                       MOVE WS-QTDE-LANCAMENTOS TO SM-QTDE-LANCAMENTOS
+                       MOVE WS-SEQ-AUDITORIA TO SM-SEQ-AUDITORIA
+                       WRITE SALES-MASTER-RECORD
+                       IF WS-SM-STATUS NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR SALES-MASTER '
+                                   WS-SM-STATUS
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE ACUM TO SM-ACUM
+                       MOVE WS-QTDE-LANCAMENTOS TO SM-QTDE-LANCAMENTOS
+                       MOVE WS-SEQ-AUDITORIA TO SM-SEQ-AUDITORIA
+                       REWRITE SALES-MASTER-RECORD
+                       IF WS-SM-STATUS NOT = '00'
+                           DISPLAY 'ERRO AO REGRAVAR SALES-MASTER '
+                                   WS-SM-STATUS
+                       END-IF
+               END-READ.
+
+       VERIFICAR-CHECKPOINT.
+               MOVE ANO TO CK-ANO.
+               MOVE MES-IN TO CK-MES.
+               READ CHECKPOINT-FILE KEY IS CK-CHAVE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY '** SESSAO ANTERIOR INTERROMPIDA **'
+                       DISPLAY 'MES ' MES-IN ' ANO ' ANO
+                       DISPLAY 'CONTINUANDO A PARTIR DO TOTAL JA'
+                       DISPLAY 'SALVO EM SALES-MASTER: ' ACUM
+                       DISPLAY 'LANCAMENTOS: ' WS-QTDE-LANCAMENTOS
+               END-READ.
+
+       GRAVAR-CHECKPOINT.
+               MOVE ANO TO CK-ANO.
+               MOVE MES-IN TO CK-MES.
+               READ CHECKPOINT-FILE KEY IS CK-CHAVE
+                   INVALID KEY
+                       MOVE ACUM TO CK-ACUM
+                       MOVE WS-QTDE-LANCAMENTOS TO CK-QTDE-LANCAMENTOS
+                       MOVE WS-SEQ-AUDITORIA TO CK-SEQ-AUDITORIA
+                       WRITE CHECKPOINT-RECORD
+                       IF WS-CK-STATUS NOT = '00'
+                           DISPLAY 'ERRO AO GRAVAR CHECKPOINT '
+                                   WS-CK-STATUS
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE ACUM TO CK-ACUM
+                       MOVE WS-QTDE-LANCAMENTOS TO CK-QTDE-LANCAMENTOS
+                       MOVE WS-SEQ-AUDITORIA TO CK-SEQ-AUDITORIA
+                       REWRITE CHECKPOINT-RECORD
+                       IF WS-CK-STATUS NOT = '00'
+                           DISPLAY 'ERRO AO REGRAVAR CHECKPOINT '
+                                   WS-CK-STATUS
+                       END-IF
+               END-READ.
+
+       VALIDAR-MES.
+               IF MES-IN GREATER OR EQUAL 1 AND MES-IN LESS OR EQUAL 12
+                   MOVE 'S' TO WS-MES-VALIDO
+                 ELSE
+                   MOVE 'N' TO WS-MES-VALIDO
+               END-IF.
+
+       VALIDAR-VALOR-VENDA.
+               IF MES-VENDAS IS NUMERIC
+                  AND MES-VENDAS NOT LESS THAN ZEROS
+                   MOVE 'S' TO WS-VALOR-VALIDO
+                 ELSE
+                   MOVE 'N' TO WS-VALOR-VALIDO
+               END-IF.
+
+       VALIDAR-ANO.
+               IF ANO GREATER THAN ZEROS
+                   MOVE 'S' TO WS-ANO-VALIDO
+                 ELSE
+                   MOVE 'N' TO WS-ANO-VALIDO
+               END-IF.
+
+       EXCLUIR-CHECKPOINT.
+               MOVE ANO TO CK-ANO.
+               MOVE MES-IN TO CK-MES.
+               DELETE CHECKPOINT-FILE RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE.
+
+       GRAVAR-AUDITORIA.
+               ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-ATUAL FROM TIME.
+               MOVE WS-DATA-ATUAL TO AUD-DATA.
+               MOVE WS-HORA-ATUAL TO AUD-HORA.
+               MOVE ANO TO AUD-ANO.
+               MOVE MES-IN TO AUD-MES.
+               ADD 1 TO WS-SEQ-AUDITORIA.
+               MOVE WS-SEQ-AUDITORIA TO AUD-SEQ.
+               MOVE MES-VENDAS TO AUD-VALOR.
+               WRITE AUDIT-RECORD.
+               IF WS-AUD-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR AUDITORIA ' WS-AUD-STATUS
+               END-IF.
+
+       GRAVAR-AUDITORIA-ESTORNO.
+               ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-ATUAL FROM TIME.
+               MOVE WS-DATA-ATUAL TO AUD-DATA.
+               MOVE WS-HORA-ATUAL TO AUD-HORA.
+               MOVE ANO TO AUD-ANO.
+               MOVE MES-IN TO AUD-MES.
+               ADD 1 TO WS-SEQ-AUDITORIA.
+               MOVE WS-SEQ-AUDITORIA TO AUD-SEQ.
+               COMPUTE AUD-VALOR = ZERO - WS-ULTIMO-VALOR.
+               WRITE AUDIT-RECORD.
+               IF WS-AUD-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO GRAVAR ESTORNO ' WS-AUD-STATUS
+               END-IF.
+
+       PROCESSAR-LOTE.
+               MOVE 'N' TO WS-TRANS-EOF.
+               OPEN INPUT TRANS-FILE.
+               IF WS-TR-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR ARQUIVO TRANSACOES '
+                           WS-TR-STATUS
+                 ELSE
+                   READ TRANS-FILE
+                       AT END MOVE 'S' TO WS-TRANS-EOF
+                   END-READ
+                   PERFORM UNTIL TRANS-EOF-SIM
+                       MOVE TR-ANO TO ANO
+                       MOVE TR-MES TO MES-IN
+                       MOVE TR-VALOR TO MES-VENDAS
+                       PERFORM VALIDAR-MES
+                       PERFORM VALIDAR-VALOR-VENDA
+                       PERFORM VALIDAR-ANO
+                       IF MES-VALIDO-SIM AND VALOR-VALIDO-SIM
+                          AND ANO-VALIDO-SIM
+                           PERFORM CARREGAR-MASTER
+                           ADD MES-VENDAS TO ACUM
+                             ON SIZE ERROR
+                               DISPLAY '** TRANSACAO REJEITADA: '
+                               DISPLAY '** ACUM EXCEDERIA O LIMITE'
+                               DISPLAY '** MES ' MES-IN ' ANO ' ANO
+                             NOT ON SIZE ERROR
+                               ADD 1 TO WS-QTDE-LANCAMENTOS
+                               MOVE MES-VENDAS TO WS-ULTIMO-VALOR
+                               PERFORM GRAVAR-AUDITORIA
+                               PERFORM GRAVAR-MASTER
+                               IF ACUM GREATER OR EQUAL
+                                  WS-LIMITE-ACUM
+                                   DISPLAY '** ATENCAO: ACUM'
+                                   DISPLAY '** PROXIMO DO LIMITE'
+                                   DISPLAY '** MES ' MES-IN
+                                           ' ANO ' ANO
+                               END-IF
+                           END-ADD
+                         ELSE
+                           DISPLAY '** TRANSACAO INVALIDA - MES '
+                                   TR-MES ' VALOR ' TR-VALOR
+                                   ' ANO ' TR-ANO
+                       END-IF
+                       READ TRANS-FILE
+                           AT END MOVE 'S' TO WS-TRANS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE TRANS-FILE
                END-IF.
 
        SAIDA.
                DISPLAY '========================================'.
                DISPLAY '==         FINAL DO PROGRAMA          =='.
                DISPLAY '========================================'.
-           STOP RUN.
+               PERFORM RELATORIO-ANUAL.
+               PERFORM ENCERRAR-ARQUIVOS.
+               STOP RUN.
+
+       RELATORIO-ANUAL.
+               MOVE ZEROS TO WS-TOTAL-ANUAL.
+               MOVE ZEROS TO WS-ANO-RELATORIO.
+               MOVE 'S' TO WS-PRIMEIRO-REGISTRO.
+               MOVE 'N' TO WS-SM-EOF.
+
+               OPEN OUTPUT GL-EXTRACT-FILE.
+               IF WS-GL-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR GL-EXTRACT-FILE '
+                           WS-GL-STATUS
+               END-IF.
+
+               DISPLAY '========================================'.
+               DISPLAY '==      RESUMO ANUAL DE VENDAS        =='.
+               DISPLAY '==   (TODOS OS ANOS EM SALES-MASTER)  =='.
+               DISPLAY '========================================'.
+
+               MOVE LOW-VALUES TO SM-CHAVE.
+               START SALES-MASTER KEY IS GREATER THAN OR EQUAL SM-CHAVE
+                   INVALID KEY
+                       MOVE 'S' TO WS-SM-EOF
+               END-START.
+               IF NOT SM-EOF-SIM
+                   READ SALES-MASTER NEXT RECORD
+                       AT END MOVE 'S' TO WS-SM-EOF
+                   END-READ
+               END-IF.
+
+               IF SM-EOF-SIM
+                   DISPLAY '** NENHUM DADO ENCONTRADO EM'
+                   DISPLAY '** SALES-MASTER **'
+               END-IF.
+
+               PERFORM UNTIL SM-EOF-SIM
+                   IF PRIMEIRO-REGISTRO-SIM
+                      OR WS-ANO-RELATORIO NOT = SM-ANO
+                       IF NOT PRIMEIRO-REGISTRO-SIM
+                           PERFORM IMPRIMIR-ANO
+                       END-IF
+                       MOVE SM-ANO TO WS-ANO-RELATORIO
+                       MOVE ZEROS TO TABELA-MESES
+                       MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+                   END-IF
+                   MOVE SM-MES TO WS-INDICE
+                   MOVE SM-ACUM TO MES-TOTAL(WS-INDICE)
+                   READ SALES-MASTER NEXT RECORD
+                       AT END MOVE 'S' TO WS-SM-EOF
+                   END-READ
+               END-PERFORM.
+
+               IF NOT PRIMEIRO-REGISTRO-SIM
+                   PERFORM IMPRIMIR-ANO
+               END-IF.
+
+               DISPLAY '========================================'.
+               DISPLAY '==  TOTAL GERAL: ' WS-TOTAL-ANUAL '  =='.
+               DISPLAY '========================================'.
+
+               CLOSE GL-EXTRACT-FILE.
+               IF WS-GL-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR GL-EXTRACT-FILE '
+                           WS-GL-STATUS
+               END-IF.
+
+       IMPRIMIR-ANO.
+               MOVE ZEROS TO WS-TOTAL-ANO.
+               DISPLAY '==           ANO ' WS-ANO-RELATORIO
+                       '              =='.
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                       UNTIL WS-INDICE GREATER 12
+                   DISPLAY 'MES ' WS-INDICE ' TOTAL '
+                           MES-TOTAL(WS-INDICE)
+                   ADD MES-TOTAL(WS-INDICE) TO WS-TOTAL-ANO
+                   ADD MES-TOTAL(WS-INDICE) TO WS-TOTAL-ANUAL
+                   INITIALIZE GL-EXTRACT-RECORD
+                   MOVE WS-INDICE TO GL-MES
+                   MOVE WS-ANO-RELATORIO TO GL-ANO
+                   MOVE MES-TOTAL(WS-INDICE) TO GL-TOTAL
+                   WRITE GL-EXTRACT-RECORD
+                   IF WS-GL-STATUS NOT = '00'
+                       DISPLAY 'ERRO AO GRAVAR GL-EXTRACT-FILE '
+                               WS-GL-STATUS
+                   END-IF
+               END-PERFORM.
+               DISPLAY '==  TOTAL DO ANO: ' WS-TOTAL-ANO '  =='.
